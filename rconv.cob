@@ -0,0 +1,56 @@
+identification division.
+program-id. rconv.
+environment division.
+input-output section.
+file-control.
+	select STANDARD-OUTPUT assign to display.
+
+data division.
+file section.
+fd STANDARD-OUTPUT.
+	01 STDOUT-RECORD pic X(80).
+
+working-storage section.
+77 I pic S99 usage is comp.
+77 REMAIN pic S9(4) usage is comp.
+77 RPTR pic S9(4) usage is comp.
+01 ERROR-MESS.
+	02 FILLER pic X(22) value ' ILLEGAL DECIMAL VALUE'.
+01 RN-TABLE-LIT pic X(78) value
+	'M 1000CM0900D 0500CD0400C 0100XC0090L 0050XL0040X 0010IX0009V 0005IV0004I 0001'.
+01 RN-TABLE redefines RN-TABLE-LIT.
+	02 RN-ENTRY occurs 13 times.
+		03 RN-SYM pic X(2).
+		03 RN-VAL pic 9(4).
+
+linkage section.
+77 M-NUM pic 9(4).
+77 ERR   pic S9 usage is comp-3.
+01 ROMAN-OUT pic X(30).
+
+procedure division using M-NUM, ERR, ROMAN-OUT.
+	move SPACES to ROMAN-OUT. move 1 to RPTR.
+	if M-NUM is less than 1 or M-NUM is greater than 3999
+		perform B7
+		perform B8
+	end-if.
+	move M-NUM to REMAIN.
+	perform RLOOP thru RLOOP-EXIT varying I from 1 by 1
+	until I is greater than 13.
+	move 1 to ERR.
+	perform B8.
+RLOOP.
+	perform RAPPEND thru RAPPEND-EXIT
+	until RN-VAL(I) is greater than REMAIN.
+RLOOP-EXIT. exit.
+RAPPEND.
+	string RN-SYM(I) delimited by space into ROMAN-OUT
+		with pointer RPTR
+	end-string.
+	subtract RN-VAL(I) from REMAIN.
+RAPPEND-EXIT. exit.
+B7. open output STANDARD-OUTPUT.
+	write STDOUT-RECORD from ERROR-MESS after advancing 1 line.
+	move 2 to ERR.
+	close STANDARD-OUTPUT.
+B8. goback.

@@ -7,6 +7,12 @@ file-control.
 	select STANDARD-OUTPUT assign to DISPLAY.
 	select inputFile assign to "roman.txt"
 		organization is line sequential.
+	select errorFile assign to "roman.err"
+		organization is line sequential
+		file status is ERR-FILE-STATUS.
+	select csvFile assign to "roman.csv"
+		organization is line sequential
+		file status is CSV-FILE-STATUS.
 data division.
 file section.
 fd STANDARD-INPUT.
@@ -15,10 +21,40 @@ fd STANDARD-OUTPUT.
 	01 STDOUT-RECORD pic X(80).
 fd inputFile.
 	01 inputFile-Record pic X(80).
+fd errorFile.
+	01 errorFile-Record pic X(80).
+fd csvFile.
+	01 csvFile-Record pic X(80).
 working-storage section.
 77	N    pic S99 usage is comp.
 77	TEMP pic S9(8) usage is comp.
 77	RET  pic S9 usage is comp-3.
+77	REC-COUNT  pic 9(6) usage is comp value 0.
+77	OK-COUNT   pic 9(6) usage is comp value 0.
+77	ERR-COUNT  pic 9(6) usage is comp value 0.
+77	SUM-EQ     pic S9(9) usage is comp value 0.
+77	EXP-COUNT  pic 9(6) usage is comp value 0.
+77	ABS-CTR    pic 9(6) usage is comp value 0.
+77	LINE-CTR   pic 9(4) usage is comp value 0.
+77	PAGE-NO    pic 9(4) usage is comp value 1.
+77	START-REC  pic 9(6) value 0.
+77	DEC-IN     pic 9(4) value 0.
+77	RN-ERR     pic S9 usage is comp-3.
+77	ROMAN-OUT  pic X(30).
+77	CMD-ARG    pic X(20).
+77	EOF-SW     pic X(1) value 'N'.
+	88 END-OF-FILE value 'Y'.
+77	MISMATCH-SW pic X(1) value 'N'.
+	88 COUNT-MISMATCH value 'Y'.
+77	CSV-ANS    pic X(1) value 'N'.
+	88 WRITE-CSV value 'Y'.
+77	BATCH-SW   pic X(1) value 'N'.
+	88 BATCH-MODE value 'Y'.
+77	CSV-PTR    pic S9(4) usage is comp.
+77	LEAD-SP    pic S99 usage is comp value 0.
+77	ERR-FILE-STATUS pic X(2) value '00'.
+77	CSV-FILE-STATUS pic X(2) value '00'.
+01	CSV-EQ-ED  pic Z(8)9.
 01	inputType pic x(5).
 *> 01	fileName pic x(30).
 01	ARRAY-AREA.
@@ -27,6 +63,11 @@ working-storage section.
 01	INPUT-AREA.
 	02 IN-R   pic X(30).
 	02 FILLER pic X(50).
+01	CTL-AREA redefines INPUT-AREA.
+	02 CTL-TAG   pic X(7).
+	02 CTL-DATE  pic X(8).
+	02 CTL-COUNT pic 9(6).
+	02 FILLER    pic X(59).
 01	TITLE-LINE.
 	02 FILLER pic X(11) value SPACES.
 	02 FILLER pic X(24) value 'ROMAN NUMBER EQUIVALENTS'.
@@ -46,50 +87,226 @@ working-storage section.
 	02 OUT-R pic X(30).
 	02 FILLER pic X(3) value SPACES.
 	02 OUT-EQ pic Z(9).
+01	ERR-LOG-LINE.
+	02 ERL-RECNO pic Z(5)9.
+	02 FILLER    pic X(3) value SPACES.
+	02 ERL-TEXT  pic X(30).
+01	TRL-HEAD.
+	02 FILLER pic X(11) value SPACES.
+	02 FILLER pic X(13) value 'BATCH TOTALS'.
+01	TRL-READ-LINE.
+	02 FILLER       pic X(5)  value SPACES.
+	02 FILLER       pic X(22) value 'RECORDS READ ........'.
+	02 TRL-READ-OUT pic Z(5)9.
+01	TRL-OK-LINE.
+	02 FILLER       pic X(5)  value SPACES.
+	02 FILLER       pic X(22) value 'CONVERTED OK .........'.
+	02 TRL-OK-OUT   pic Z(5)9.
+01	TRL-ERR-LINE.
+	02 FILLER       pic X(5)  value SPACES.
+	02 FILLER       pic X(22) value 'REJECTED .............'.
+	02 TRL-ERR-OUT  pic Z(5)9.
+01	TRL-SUM-LINE.
+	02 FILLER       pic X(5)  value SPACES.
+	02 FILLER       pic X(22) value 'SUM OF DEC. EQUIV. ...'.
+	02 TRL-SUM-OUT  pic Z(8)9.
+01	TRL-MISMATCH-LINE.
+	02 FILLER       pic X(5)  value SPACES.
+	02 FILLER       pic X(34) value
+		'** RECORD COUNT DOES NOT AGREE **'.
 
 procedure division.
+	accept CMD-ARG from command-line.
+	move 'N' to BATCH-SW.
+	if CMD-ARG(1:5) is equal to 'BATCH'
+		move 'Y' to BATCH-SW
+	end-if.
 	open input STANDARD-INPUT, output STANDARD-OUTPUT.
-	open input inputFile.
-	write STDOUT-RECORD from TITLE-LINE after advancing 0 lines. 
-	write STDOUT-RECORD from UNDERLINE-1 after advancing 1 line. 
-	write STDOUT-RECORD from COL-HEADS after advancing 1 line. 
-	write STDOUT-RECORD from UNDERLINE-2 after advancing 1 line. 
-	write STDOUT-RECORD from PRINT-LINE after advancing 1 line. 
-L1.	move 1 to N. move SPACES to ARRAY-AREA.
-L3. display "Enter 1 for file or 0 for keyboard"
-	accept inputType
+	move 1 to PAGE-NO. move 0 to LINE-CTR.
+	perform H1 thru H1-EXIT.
+	if BATCH-MODE
+		move '1' to inputType
+		move 0 to START-REC
+		move 'N' to CSV-ANS
+	else
+		perform L3 thru L3-EXIT
+	end-if.
 	evaluate inputType
-		when 1 perform L5
-		when 0 perform L4.
-	perform B2.
-L4.	move zero to inputType
-	accept INPUT-AREA
-	perform L2.
-L5. read inputFile into INPUT-AREA
-		at end
-			write STDOUT-RECORD from INPUT-AREA after advancing 1 line
-			close inputFile
-			perform L2
-		not at end
-			write STDOUT-RECORD from INPUT-AREA after advancing 1 line
-			perform L2.
-	write STDOUT-RECORD from INPUT-AREA after advancing 1 line.
-	perform L2.
-L2.	
-	move IN-R to R(N).
-	if IN-R is equal to SPACE
-		perform B1.
-	add 1 to N. perform L4.
-B1.	subtract 1 from N.
-	call "conv" using ARRAY-AREA, N, RET, TEMP.
-	move 1 to RET.
-	evaluate RET
-		when 1 perform B2
-		when 0 perform L1.
-	*> go to B2, L1 depending on RET.
-B2.	move TEMP to OUT-EQ. move ARRAY-AREA to OUT-R.
-	write STDOUT-RECORD from PRINT-LINE after advancing 1 line. 
-	*> go to L1.
-	perform L3.
-B3.	close STANDARD-INPUT, STANDARD-OUTPUT, inputFile.
+		when 1
+			perform L5 thru L5-EXIT
+			perform L7 thru L7-EXIT
+		when 0
+			perform L4 thru L4-EXIT
+		when 2
+			perform L6 thru L6-EXIT
+	end-evaluate.
+	close STANDARD-INPUT, STANDARD-OUTPUT.
 	stop run.
+
+H1.	if PAGE-NO is greater than 1
+		write STDOUT-RECORD from SPACES after advancing 2 lines
+	end-if.
+	write STDOUT-RECORD from TITLE-LINE after advancing 0 lines.
+	write STDOUT-RECORD from UNDERLINE-1 after advancing 1 line.
+	write STDOUT-RECORD from COL-HEADS after advancing 1 line.
+	write STDOUT-RECORD from UNDERLINE-2 after advancing 1 line.
+	move 0 to LINE-CTR.
+H1-EXIT. exit.
+
+L3.	display "Enter 1 for file, 0 for keyboard, or 2 for decimal-to-roman"
+	accept inputType.
+	if inputType is equal to 1
+		display "Enter starting record number (0 to start at beginning)"
+		accept START-REC
+		display "Write CSV export to roman.csv (Y/N)"
+		accept CSV-ANS
+	end-if.
+L3-EXIT. exit.
+
+L4.	accept INPUT-AREA.
+	move SPACES to ARRAY-AREA.
+	move IN-R to R(1).
+	move 1 to N.
+	perform B1 thru B1-EXIT.
+L4-EXIT. exit.
+
+L5.	open input inputFile.
+	if START-REC is greater than 0
+		open extend errorFile
+		if ERR-FILE-STATUS is equal to '35'
+			open output errorFile
+		end-if
+	else
+		open output errorFile
+	end-if.
+	if WRITE-CSV
+		if START-REC is greater than 0
+			open extend csvFile
+			if CSV-FILE-STATUS is equal to '35'
+				open output csvFile
+			end-if
+		else
+			open output csvFile
+		end-if
+	end-if.
+	move 0 to REC-COUNT. move 0 to OK-COUNT. move 0 to ERR-COUNT.
+	move 0 to SUM-EQ. move 0 to ABS-CTR. move 0 to EXP-COUNT.
+	move 'N' to EOF-SW. move 'N' to MISMATCH-SW.
+	read inputFile into INPUT-AREA
+		at end move 'Y' to EOF-SW
+	end-read.
+	if not END-OF-FILE and CTL-TAG is equal to 'HEADER '
+		move CTL-COUNT to EXP-COUNT
+		read inputFile into INPUT-AREA
+			at end move 'Y' to EOF-SW
+		end-read
+	end-if.
+	perform L5-READ thru L5-READ-EXIT
+		until END-OF-FILE or CTL-TAG is equal to 'TRAILER'.
+	if CTL-TAG is not equal to 'TRAILER'
+		move 'Y' to MISMATCH-SW
+	else
+		if CTL-COUNT is not equal to ABS-CTR
+			move 'Y' to MISMATCH-SW
+		end-if
+		if CTL-COUNT is not equal to EXP-COUNT
+			move 'Y' to MISMATCH-SW
+		end-if
+	end-if.
+	close inputFile.
+	close errorFile.
+	if WRITE-CSV
+		close csvFile
+	end-if.
+L5-EXIT. exit.
+
+L5-READ.
+	add 1 to ABS-CTR.
+	if ABS-CTR is greater than START-REC
+		add 1 to REC-COUNT
+		move SPACES to ARRAY-AREA
+		move IN-R to R(1)
+		move 1 to N
+		perform B1 thru B1-EXIT
+	end-if.
+	read inputFile into INPUT-AREA
+		at end move 'Y' to EOF-SW
+	end-read.
+L5-READ-EXIT. exit.
+
+L6.	display "Enter decimal number (1-3999)"
+	accept DEC-IN.
+	call "rconv" using DEC-IN, RN-ERR, ROMAN-OUT.
+	evaluate RN-ERR
+		when 1
+			move ROMAN-OUT to OUT-R
+			move DEC-IN to OUT-EQ
+			perform B2 thru B2-EXIT
+		when other
+			display "INVALID DECIMAL VALUE - MUST BE 1-3999"
+	end-evaluate.
+L6-EXIT. exit.
+
+L7.	write STDOUT-RECORD from SPACES after advancing 1 line.
+	write STDOUT-RECORD from TRL-HEAD after advancing 1 line.
+	move REC-COUNT to TRL-READ-OUT.
+	write STDOUT-RECORD from TRL-READ-LINE after advancing 1 line.
+	move OK-COUNT to TRL-OK-OUT.
+	write STDOUT-RECORD from TRL-OK-LINE after advancing 1 line.
+	move ERR-COUNT to TRL-ERR-OUT.
+	write STDOUT-RECORD from TRL-ERR-LINE after advancing 1 line.
+	move SUM-EQ to TRL-SUM-OUT.
+	write STDOUT-RECORD from TRL-SUM-LINE after advancing 1 line.
+	if COUNT-MISMATCH
+		write STDOUT-RECORD from TRL-MISMATCH-LINE after advancing 1 line
+	end-if.
+L7-EXIT. exit.
+
+B1.	call "conv" using ARRAY-AREA, N, RET, TEMP.
+	evaluate RET
+		when 1
+			add 1 to OK-COUNT
+			add TEMP to SUM-EQ
+			move TEMP to OUT-EQ
+			move R(1) to OUT-R
+			perform B2 thru B2-EXIT
+			if WRITE-CSV
+				perform C1 thru C1-EXIT
+			end-if
+		when other
+			add 1 to ERR-COUNT
+			move ZERO to OUT-EQ
+			move R(1) to OUT-R
+			perform B2 thru B2-EXIT
+			if inputType is equal to 1
+				perform E1 thru E1-EXIT
+			end-if
+	end-evaluate.
+B1-EXIT. exit.
+
+B2.	if LINE-CTR is greater than or equal to 60
+		add 1 to PAGE-NO
+		perform H1 thru H1-EXIT
+	end-if.
+	write STDOUT-RECORD from PRINT-LINE after advancing 1 line.
+	add 1 to LINE-CTR.
+B2-EXIT. exit.
+
+C1.	move SPACES to csvFile-Record.
+	move 1 to CSV-PTR.
+	move TEMP to CSV-EQ-ED.
+	move 0 to LEAD-SP.
+	inspect CSV-EQ-ED tallying LEAD-SP for leading SPACE.
+	string R(1) delimited by SPACE
+		',' delimited by SIZE
+		CSV-EQ-ED(LEAD-SP + 1:) delimited by SIZE
+		into csvFile-Record
+		with pointer CSV-PTR
+	end-string.
+	write csvFile-Record.
+C1-EXIT. exit.
+
+E1.	move ABS-CTR to ERL-RECNO.
+	move R(1) to ERL-TEXT.
+	write errorFile-Record from ERR-LOG-LINE.
+E1-EXIT. exit.

@@ -15,6 +15,15 @@ working-storage section.
 77 K pic 9(2) value 0.
 77 PREV pic S9(8) usage is comp.
 77 D pic S9(4) usage is comp.
+77 PREV-CH pic X(1) value SPACE.
+77 REPEAT-CTR pic S99 usage is comp value 0.
+77 PREV-RUN-LEN pic S99 usage is comp value 0.
+77 PLACE-CUR pic S9 usage is comp.
+77 GRP-STATE pic S9 usage is comp value 4.
+77 GRP-CNT pic S9 usage is comp value 0.
+77 GRP-LEVEL pic S9 usage is comp.
+77 ERR-SW pic X(1) value 'N'.
+	88 HAD-ERROR value 'Y'.
 01 ERROR-MESS.
 	02 FILLER pic X(22) value ' ILLEGAL ROMAN NUMERAL'.
 
@@ -27,23 +36,32 @@ linkage section.
 
 procedure division using ARRAY-AREA, M, ERR, SUM1.
 	move 0 to SUM1. move 1001 to PREV. move 0 to K.
+	move SPACE to PREV-CH. move 0 to REPEAT-CTR. move 0 to PREV-RUN-LEN.
+	move 'N' to ERR-SW. move 4 to GRP-STATE. move 0 to GRP-CNT.
 	inspect ARRAY-AREA tallying K for characters before initial " ".
 	perform LOOP thru END-LOOP varying I from 1 by 1
 	until I is greater than K.
-	move 1 to ERR. perform B8.
+	if not HAD-ERROR and (SUM1 is less than 1 or SUM1 is greater than 3999)
+		perform B7
+	end-if.
+	if HAD-ERROR
+		move 0 to SUM1
+	else
+		move 1 to ERR.
+	perform B8.
 LOOP.
 	display S(I)
-	if S(I) is equal to 'I' or S(I) is equal to 'i' then 
+	if S(I) is equal to 'I' or S(I) is equal to 'i' then
 		move 1 to D
 	else if S(I) is equal to 'V' or S(I) is equal to 'v' then
 		move 5 to D
 	else if S(I) is equal to 'X' or S(I) is equal to 'x' then
 		move 10 to D
-	else if S(I) is equal to 'L' or S(I) is equal to 'l' then 
+	else if S(I) is equal to 'L' or S(I) is equal to 'l' then
 		move 50 to D
 	else if S(I) is equal to 'C' or S(I) is equal to 'c' then
 		move 100 to D
-	else if S(I) is equal to 'D' or S(I) is equal to 'd' then 
+	else if S(I) is equal to 'D' or S(I) is equal to 'd' then
 		move 500 to D
 	else if S(I) is equal to 'M' or S(I) is equal to 'm' then
 		move 1000 to D
@@ -51,11 +69,73 @@ LOOP.
 		perform B7
 	end-if.
 
+	evaluate D
+		when 1 when 5 move 1 to PLACE-CUR
+		when 10 when 50 move 2 to PLACE-CUR
+		when 100 when 500 move 3 to PLACE-CUR
+		when other move 4 to PLACE-CUR
+	end-evaluate.
+
+	move REPEAT-CTR to PREV-RUN-LEN.
+	if S(I) = PREV-CH
+		add 1 to REPEAT-CTR
+	else
+		move 1 to REPEAT-CTR
+	end-if.
+
+	if REPEAT-CTR is greater than 3
+		perform B7
+	end-if.
+	if REPEAT-CTR is greater than 1 and (D = 5 or D = 50 or D = 500)
+		perform B7
+	end-if.
+
+	if D is greater than PREV
+		if not ((PREV = 1 and D = 5) or (PREV = 1 and D = 10)
+			or (PREV = 10 and D = 50) or (PREV = 10 and D = 100)
+			or (PREV = 100 and D = 500) or (PREV = 100 and D = 1000))
+			perform B7
+		end-if
+		if PREV-RUN-LEN is not equal to 1
+			perform B7
+		end-if
+		if GRP-CNT is not equal to 1
+			perform B7
+		else
+			evaluate PREV
+				when 1 move 1 to GRP-LEVEL
+				when 10 move 2 to GRP-LEVEL
+				when 100 move 3 to GRP-LEVEL
+			end-evaluate
+			if GRP-LEVEL is greater than GRP-STATE
+				perform B7
+			else
+				compute GRP-STATE = GRP-LEVEL - 1
+				move 0 to GRP-CNT
+			end-if
+		end-if
+	else
+		if PLACE-CUR is greater than GRP-STATE
+			perform B7
+		else
+			if PLACE-CUR is less than GRP-STATE
+				move PLACE-CUR to GRP-STATE
+				move 0 to GRP-CNT
+			end-if
+			add 1 to GRP-CNT
+		end-if
+	end-if.
+
 	add D to SUM1.
 	if D is greater than PREV
 		compute SUM1 = SUM1 - 2 * PREV.
+	move S(I) to PREV-CH.
 END-LOOP. move D to PREV.
-B7. open output STANDARD-OUTPUT.
-	write STDOUT-RECORD from ERROR-MESS after advancing 1 line.
-	move 2 to ERR. close STANDARD-OUTPUT.
+B7. if not HAD-ERROR
+		open output STANDARD-OUTPUT
+		write STDOUT-RECORD from ERROR-MESS after advancing 1 line
+		move 'Y' to ERR-SW
+		move 2 to ERR
+		close STANDARD-OUTPUT
+	end-if.
 B8. goback.
